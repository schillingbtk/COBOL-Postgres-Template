@@ -0,0 +1,449 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBPGWB.
+000030 AUTHOR. THOMAS SCHILLING.
+000040 INSTALLATION. DATA SERVICES.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  COBPGWB
+000090*
+000100*  PURPOSE.    WRITE-BACK COMPANION TO COBPG.  READS CORRECTED
+000110*              ROWS FROM THE COBPGCOR COBOL FILE AND PUSHES
+000120*              THEM INTO POSTGRES AS PARAMETERIZED INSERT OR
+000130*              UPDATE STATEMENTS (PQEXECPARAMS), SO AN
+000140*              ANALYST'S COBOL-SIDE CORRECTIONS DO NOT HAVE TO
+000150*              BE HAND-TURNED INTO SQL.  SHARES DBCONNEC WITH
+000160*              COBPG SO THE SAME CONNECTION RULES (CONFIG FILE
+000170*              / ENVIRONMENT, NO LITERAL PASSWORD) APPLY HERE
+000180*              TOO.
+000190*
+000200*  MODIFICATION HISTORY.
+000210*  DATE       INIT  DESCRIPTION
+000220*  ---------- ----  ------------------------------------------
+000230*  2026-08-09 TS    INITIAL VERSION.
+000240*****************************************************************
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT PRM-FILE ASSIGN TO "COBPGPRM"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS WS-PRM-FILE-STATUS.
+000310     SELECT CORR-FILE ASSIGN TO "COBPGCOR"
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS WS-CORR-FILE-STATUS.
+000340     SELECT LOG-FILE ASSIGN TO "COBPGLOG"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-LOG-FILE-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  PRM-FILE.
+000400 01  PRM-RECORD                  PIC X(160).
+000410 FD  CORR-FILE.
+000420 COPY CORRREC.
+000430 FD  LOG-FILE.
+000440 01  LOG-RECORD                   PIC X(103).
+000450 WORKING-STORAGE SECTION.
+000460 COPY DBCONN.
+000470 COPY CTLPARM.
+000480 COPY RUNLOG.
+000490 COPY PGCONST.
+000500 77  WS-PGCONN                    USAGE POINTER.
+000510 77  WS-PGRES                     USAGE POINTER.
+000520 77  WS-NULL-PTR                  USAGE POINTER VALUE NULL.
+000530 77  WS-ERRPTR                    USAGE POINTER.
+000540 01  WS-ERRSTR                    PIC X(200) BASED.
+000550 77  WS-ERR-MSG-TRIM              PIC X(200).
+000560 77  WS-PQ-STATUS                 PIC S9(9) COMP-5.
+000570 77  WS-EXPECTED-STATUS           PIC S9(9) COMP-5.
+000580 77  WS-NPARAMS                   PIC S9(9) COMP-5.
+000590 77  WS-NPARAMS-DISP              PIC 9(02).
+000600 77  WS-PARM-SUB-DISP              PIC 9(02).
+000610 01  WS-PARM-BUFFERS.
+000620     05  WS-PARM-BUF OCCURS 11 TIMES PIC X(41).
+000630 01  WS-PARM-PTRS.
+000640     05  WS-PARM-PTR OCCURS 11 TIMES USAGE POINTER.
+000650 77  WS-PARM-SUB                  PIC 9(04) COMP.
+000660 77  WS-TRIM-POS                  PIC 9(04) COMP.
+000670 77  WS-SQLSTR                    PIC X(900).
+000680 77  WS-SQL-PTR                   PIC 9(04) COMP.
+000690 77  WS-SET-LIST                  PIC X(400).
+000700 77  WS-SET-PTR                   PIC 9(04) COMP.
+000710 77  WS-PRM-KEY                   PIC X(20).
+000720 77  WS-PRM-VALUE                 PIC X(160).
+000730 77  WS-PRM-EQ-POS                PIC 9(04) COMP.
+000740 77  WS-PRM-FILE-STATUS           PIC X(02).
+000750 77  WS-CORR-FILE-STATUS          PIC X(02).
+000760 77  WS-LOG-FILE-STATUS           PIC X(02).
+000770 77  WS-PRM-EOF-SW                PIC X(01) VALUE 'N'.
+000780     88  WS-PRM-EOF                          VALUE 'Y'.
+000790 77  WS-CORR-EOF-SW                PIC X(01) VALUE 'N'.
+000800     88  WS-CORR-EOF                          VALUE 'Y'.
+000810 77  WS-TOTAL-ROWS                PIC 9(09) VALUE 0.
+000820 77  WS-RETURN-CODE               PIC 9(04) VALUE 0.
+000830 77  WS-SYS-DATE                  PIC 9(08).
+000840 77  WS-SYS-TIME                  PIC 9(08).
+000850 77  WS-START-TS                  PIC X(26).
+000860 77  WS-END-TS                    PIC X(26).
+000870 PROCEDURE DIVISION.
+000880*----------------------------------------------------------------
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000910     IF WS-RETURN-CODE = 0
+000920         PERFORM 2000-PROCESS-CORRECTIONS THRU 2000-EXIT
+000930     END-IF
+000940     PERFORM 4000-TERMINATE THRU 4000-EXIT
+000950     STOP RUN RETURNING WS-RETURN-CODE.
+000960*----------------------------------------------------------------
+000970 1000-INITIALIZE.
+000980     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+000990     ACCEPT WS-SYS-TIME FROM TIME
+001000     STRING
+001010         WS-SYS-DATE(1:4) "-" WS-SYS-DATE(5:2) "-"
+001020         WS-SYS-DATE(7:2) " " WS-SYS-TIME(1:2) ":"
+001030         WS-SYS-TIME(3:2) ":" WS-SYS-TIME(5:2)
+001040         DELIMITED BY SIZE
+001050         INTO WS-START-TS
+001060     END-STRING
+001070     MOVE "tabelle" TO CTLP-TABLE-NAME
+001080     PERFORM 1100-READ-PARAMETERS THRU 1100-EXIT
+001090     PERFORM 1300-CONNECT-DATABASE THRU 1300-EXIT
+001100     IF WS-RETURN-CODE NOT = 0
+001110         GO TO 1000-EXIT
+001120     END-IF
+001130     OPEN INPUT CORR-FILE
+001140     IF WS-CORR-FILE-STATUS NOT = "00"
+001150         DISPLAY "COBPGWB: COBPGCOR NICHT GEFUNDEN" UPON SYSERR
+001160         MOVE 8 TO WS-RETURN-CODE
+001170         GO TO 1000-EXIT
+001180     END-IF
+001190     OPEN EXTEND LOG-FILE
+001200     IF WS-LOG-FILE-STATUS NOT = "00"
+001210         OPEN OUTPUT LOG-FILE
+001220         IF WS-LOG-FILE-STATUS NOT = "00"
+001230             DISPLAY "COBPGWB: COBPGLOG OPEN FEHLER "
+001240                 WS-LOG-FILE-STATUS
+001250                 UPON SYSERR
+001260             MOVE 8 TO WS-RETURN-CODE
+001270         END-IF
+001280     END-IF.
+001290 1000-EXIT.
+001300     EXIT.
+001310*----------------------------------------------------------------
+001320*    ONLY THE TARGET TABLE NAME IS TAKEN FROM COBPGPRM HERE --
+001330*    THE COLUMN LIST FOR WRITE-BACK COMES FROM EACH CORRECTION
+001340*    RECORD ITSELF.
+001350*----------------------------------------------------------------
+001360 1100-READ-PARAMETERS.
+001370     MOVE 'N' TO WS-PRM-EOF-SW
+001380     OPEN INPUT PRM-FILE
+001390     IF WS-PRM-FILE-STATUS NOT = "00"
+001400         GO TO 1100-EXIT
+001410     END-IF
+001420     PERFORM 1110-READ-PRM-RECORD THRU 1110-EXIT
+001430         UNTIL WS-PRM-EOF
+001440     CLOSE PRM-FILE.
+001450 1100-EXIT.
+001460     EXIT.
+001470 1110-READ-PRM-RECORD.
+001480     READ PRM-FILE
+001490         AT END
+001500             SET WS-PRM-EOF TO TRUE
+001510             GO TO 1110-EXIT
+001520     END-READ
+001530     IF PRM-RECORD = SPACES OR PRM-RECORD(1:1) = "*"
+001540         GO TO 1110-EXIT
+001550     END-IF
+001560     MOVE 0 TO WS-PRM-EQ-POS
+001570     INSPECT PRM-RECORD TALLYING WS-PRM-EQ-POS
+001580         FOR CHARACTERS BEFORE INITIAL "="
+001590     IF WS-PRM-EQ-POS = 0 OR WS-PRM-EQ-POS >= LENGTH OF PRM-RECORD
+001600         GO TO 1110-EXIT
+001610     END-IF
+001620     MOVE SPACES TO WS-PRM-KEY WS-PRM-VALUE
+001630     MOVE PRM-RECORD(1:WS-PRM-EQ-POS) TO WS-PRM-KEY
+001640     MOVE PRM-RECORD(WS-PRM-EQ-POS + 2:) TO WS-PRM-VALUE
+001650     IF WS-PRM-KEY = "TABLE"
+001660         MOVE WS-PRM-VALUE TO CTLP-TABLE-NAME
+001670     END-IF.
+001680 1110-EXIT.
+001690     EXIT.
+001700*----------------------------------------------------------------
+001710 1300-CONNECT-DATABASE.
+001720     CALL "DBCONNEC" USING WS-PGCONN WS-RETURN-CODE
+001730     END-CALL.
+001740 1300-EXIT.
+001750     EXIT.
+001760*----------------------------------------------------------------
+001770 2000-PROCESS-CORRECTIONS.
+001780     MOVE 'N' TO WS-CORR-EOF-SW
+001790     PERFORM 2010-READ-CORRECTION THRU 2010-EXIT
+001800         UNTIL WS-CORR-EOF OR WS-RETURN-CODE NOT = 0
+001810     CLOSE CORR-FILE.
+001820 2000-EXIT.
+001830     EXIT.
+001840*----------------------------------------------------------------
+001850 2010-READ-CORRECTION.
+001860     READ CORR-FILE
+001870         AT END
+001880             SET WS-CORR-EOF TO TRUE
+001890             GO TO 2010-EXIT
+001900     END-READ
+001910     PERFORM 2020-DISPLAY-BEFORE-AFTER THRU 2020-EXIT
+001920     PERFORM 2030-BUILD-STATEMENT THRU 2030-EXIT
+001930     PERFORM 2040-EXEC-WRITE-BACK THRU 2040-EXIT
+001940     IF WS-RETURN-CODE = 0
+001950         ADD 1 TO WS-TOTAL-ROWS
+001960     END-IF.
+001970 2010-EXIT.
+001980     EXIT.
+001990*----------------------------------------------------------------
+002000*    SHOW THE BEFORE/AFTER VALUE FOR EVERY COLUMN ON THE
+002010*    CORRECTION RECORD, THE SAME WAY COBPG DISPLAYS AN
+002020*    EXTRACTED ROW.
+002030*----------------------------------------------------------------
+002040 2020-DISPLAY-BEFORE-AFTER.
+002050     PERFORM VARYING WS-PARM-SUB FROM 1 BY 1
+002060         UNTIL WS-PARM-SUB > CORR-FIELD-COUNT
+002070         DISPLAY
+002080             "Zeile ", CORR-KEY-VALUE
+002090             " Spalte ", CORR-COLUMN-NAME(WS-PARM-SUB)
+002100             " Alt= ", CORR-OLD-VALUE(WS-PARM-SUB)
+002110             " Neu= ", CORR-NEW-VALUE(WS-PARM-SUB)
+002120         END-DISPLAY
+002130     END-PERFORM.
+002140 2020-EXIT.
+002150     EXIT.
+002160*----------------------------------------------------------------
+002170 2030-BUILD-STATEMENT.
+002180     IF CORR-OP-INSERT
+002190         PERFORM 2032-BUILD-INSERT THRU 2032-EXIT
+002200     ELSE
+002210         PERFORM 2031-BUILD-UPDATE THRU 2031-EXIT
+002220     END-IF.
+002230 2030-EXIT.
+002240     EXIT.
+002250*----------------------------------------------------------------
+002260*    "UPDATE <TABLE> SET C1=$1,C2=$2 WHERE <KEYCOL>=$N;" --
+002270*    EVERY VALUE, INCLUDING THE KEY, GOES THROUGH A BOUND
+002280*    PARAMETER, NEVER CONCATENATED INTO THE SQL TEXT.
+002290*----------------------------------------------------------------
+002300 2031-BUILD-UPDATE.
+002310     MOVE SPACES TO WS-SET-LIST
+002320     MOVE 1 TO WS-SET-PTR
+002330     MOVE 0 TO WS-NPARAMS
+002340     PERFORM VARYING WS-PARM-SUB FROM 1 BY 1
+002350         UNTIL WS-PARM-SUB > CORR-FIELD-COUNT
+002360         ADD 1 TO WS-NPARAMS
+002370         MOVE WS-NPARAMS TO WS-NPARAMS-DISP
+002380         PERFORM 2050-BIND-PARAM THRU 2050-EXIT
+002390         IF WS-PARM-SUB = 1
+002400             STRING
+002410                 CORR-COLUMN-NAME(WS-PARM-SUB) DELIMITED BY SPACE
+002420                 "=$" DELIMITED BY SIZE
+002430                 WS-NPARAMS-DISP DELIMITED BY SIZE
+002440                 INTO WS-SET-LIST
+002450                 WITH POINTER WS-SET-PTR
+002460             END-STRING
+002470         ELSE
+002480             STRING
+002490                 ","  DELIMITED BY SIZE
+002500                 CORR-COLUMN-NAME(WS-PARM-SUB) DELIMITED BY SPACE
+002510                 "=$" DELIMITED BY SIZE
+002520                 WS-NPARAMS-DISP DELIMITED BY SIZE
+002530                 INTO WS-SET-LIST
+002540                 WITH POINTER WS-SET-PTR
+002550             END-STRING
+002560         END-IF
+002570     END-PERFORM
+002580     ADD 1 TO WS-NPARAMS
+002590     MOVE WS-NPARAMS TO WS-NPARAMS-DISP
+002600     MOVE SPACES TO WS-PARM-BUF(WS-NPARAMS)
+002610     MOVE CORR-KEY-VALUE TO WS-PARM-BUF(WS-NPARAMS)(1:30)
+002620     PERFORM 2060-TRIM-PARAM THRU 2060-EXIT
+002630     MOVE SPACES TO WS-SQLSTR
+002640     STRING
+002650         "UPDATE "          DELIMITED BY SIZE
+002660         CTLP-TABLE-NAME    DELIMITED BY SPACE
+002670         " SET "            DELIMITED BY SIZE
+002680         WS-SET-LIST        DELIMITED BY SPACE
+002690         " WHERE "          DELIMITED BY SIZE
+002700         CORR-KEY-COLUMN    DELIMITED BY SPACE
+002710         "=$"               DELIMITED BY SIZE
+002720         WS-NPARAMS-DISP    DELIMITED BY SIZE
+002730         ";"                DELIMITED BY SIZE
+002740         x"00"              DELIMITED BY SIZE
+002750         INTO WS-SQLSTR
+002760     END-STRING.
+002770 2031-EXIT.
+002780     EXIT.
+002790*----------------------------------------------------------------
+002800*    "INSERT INTO <TABLE> (C1,C2) VALUES ($1,$2);"
+002810*----------------------------------------------------------------
+002820 2032-BUILD-INSERT.
+002830     MOVE SPACES TO WS-SET-LIST
+002840     MOVE 1 TO WS-SET-PTR
+002850     MOVE 0 TO WS-NPARAMS
+002860     PERFORM VARYING WS-PARM-SUB FROM 1 BY 1
+002870         UNTIL WS-PARM-SUB > CORR-FIELD-COUNT
+002880         ADD 1 TO WS-NPARAMS
+002890         MOVE WS-NPARAMS TO WS-NPARAMS-DISP
+002900         PERFORM 2050-BIND-PARAM THRU 2050-EXIT
+002910         IF WS-PARM-SUB = 1
+002920             STRING CORR-COLUMN-NAME(WS-PARM-SUB)
+002930                 DELIMITED BY SPACE
+002940                 INTO WS-SET-LIST
+002950                 WITH POINTER WS-SET-PTR
+002960             END-STRING
+002970         ELSE
+002980             STRING
+002990                 ","  DELIMITED BY SIZE
+003000                 CORR-COLUMN-NAME(WS-PARM-SUB) DELIMITED BY SPACE
+003010                 INTO WS-SET-LIST
+003020                 WITH POINTER WS-SET-PTR
+003030             END-STRING
+003040         END-IF
+003050     END-PERFORM
+003060     MOVE SPACES TO WS-SQLSTR
+003070     MOVE 1 TO WS-SQL-PTR
+003080     STRING
+003090         "INSERT INTO "     DELIMITED BY SIZE
+003100         CTLP-TABLE-NAME    DELIMITED BY SPACE
+003110         " ("               DELIMITED BY SIZE
+003120         WS-SET-LIST        DELIMITED BY SPACE
+003130         ") VALUES ("       DELIMITED BY SIZE
+003140         INTO WS-SQLSTR
+003150         WITH POINTER WS-SQL-PTR
+003160     END-STRING
+003170     PERFORM VARYING WS-PARM-SUB FROM 1 BY 1
+003180         UNTIL WS-PARM-SUB > WS-NPARAMS
+003190         MOVE WS-PARM-SUB TO WS-PARM-SUB-DISP
+003200         IF WS-PARM-SUB = 1
+003210             STRING
+003220                 "$"       DELIMITED BY SIZE
+003230                 WS-PARM-SUB-DISP DELIMITED BY SIZE
+003240                 INTO WS-SQLSTR
+003250                 WITH POINTER WS-SQL-PTR
+003260             END-STRING
+003270         ELSE
+003280             STRING
+003290                 ",$"      DELIMITED BY SIZE
+003300                 WS-PARM-SUB-DISP DELIMITED BY SIZE
+003310                 INTO WS-SQLSTR
+003320                 WITH POINTER WS-SQL-PTR
+003330             END-STRING
+003340         END-IF
+003350     END-PERFORM
+003360     STRING
+003370         ");"      DELIMITED BY SIZE
+003380         x"00"     DELIMITED BY SIZE
+003390         INTO WS-SQLSTR
+003400         WITH POINTER WS-SQL-PTR
+003410     END-STRING.
+003420 2032-EXIT.
+003430     EXIT.
+003440*----------------------------------------------------------------
+003450*    COPY ONE CORRECTION FIELD'S NEW VALUE INTO ITS
+003460*    NULL-TERMINATED PARAMETER BUFFER AND POINT THE MATCHING
+003470*    PARAMVALUES ENTRY AT IT.
+003480*----------------------------------------------------------------
+003490 2050-BIND-PARAM.
+003500     MOVE SPACES TO WS-PARM-BUF(WS-NPARAMS)
+003510     MOVE CORR-NEW-VALUE(WS-PARM-SUB)
+003520         TO WS-PARM-BUF(WS-NPARAMS)(1:40)
+003530     PERFORM 2060-TRIM-PARAM THRU 2060-EXIT.
+003540 2050-EXIT.
+003550     EXIT.
+003560*----------------------------------------------------------------
+003570*    RIGHT-TRIM WS-PARM-BUF(WS-NPARAMS) AND DROP A NUL AFTER
+003580*    THE LAST NON-BLANK CHARACTER SO LIBPQ SEES THE VALUE, NOT
+003590*    TRAILING FIXED-WIDTH PADDING.
+003600*----------------------------------------------------------------
+003610 2060-TRIM-PARAM.
+003620     MOVE 40 TO WS-TRIM-POS
+003630     PERFORM UNTIL WS-TRIM-POS = 0
+003640         OR WS-PARM-BUF(WS-NPARAMS)(WS-TRIM-POS:1) NOT = SPACE
+003650         SUBTRACT 1 FROM WS-TRIM-POS
+003660     END-PERFORM
+003670     ADD 1 TO WS-TRIM-POS
+003680     MOVE x"00" TO WS-PARM-BUF(WS-NPARAMS)(WS-TRIM-POS:1)
+003690     SET WS-PARM-PTR(WS-NPARAMS)
+003700         TO ADDRESS OF WS-PARM-BUF(WS-NPARAMS).
+003710 2060-EXIT.
+003720     EXIT.
+003730*----------------------------------------------------------------
+003740 2040-EXEC-WRITE-BACK.
+003750     CALL "PQexecParams" USING
+003760         BY VALUE WS-PGCONN
+003770         BY REFERENCE WS-SQLSTR
+003780         BY VALUE WS-NPARAMS
+003790         BY VALUE WS-NULL-PTR
+003800         BY REFERENCE WS-PARM-PTR(1)
+003810         BY VALUE WS-NULL-PTR
+003820         BY VALUE WS-NULL-PTR
+003830         BY VALUE 0
+003840         RETURNING WS-PGRES
+003850     END-CALL
+003860     MOVE PG-COMMAND-OK TO WS-EXPECTED-STATUS
+003870     PERFORM 8000-CHECK-STATUS THRU 8000-EXIT
+003880     CALL "PQclear" USING BY VALUE WS-PGRES END-CALL.
+003890 2040-EXIT.
+003900     EXIT.
+003910*----------------------------------------------------------------
+003920 8000-CHECK-STATUS.
+003930     CALL "PQresultStatus" USING BY VALUE WS-PGRES
+003940         RETURNING WS-PQ-STATUS
+003950     END-CALL
+003960     IF WS-PQ-STATUS = WS-EXPECTED-STATUS
+003970         GO TO 8000-EXIT
+003980     END-IF
+003990     CALL "PQresultErrorMessage" USING BY VALUE WS-PGRES
+004000         RETURNING WS-ERRPTR
+004010     END-CALL
+004020     MOVE SPACES TO WS-ERR-MSG-TRIM
+004030     IF WS-ERRPTR NOT EQUAL NULL
+004040         SET ADDRESS OF WS-ERRSTR TO WS-ERRPTR
+004050         STRING WS-ERRSTR DELIMITED BY x"00"
+004060             INTO WS-ERR-MSG-TRIM
+004070         END-STRING
+004080     END-IF
+004090     DISPLAY "COBPGWB: SQL FEHLER -- " WS-ERR-MSG-TRIM
+004100         UPON SYSERR
+004110     END-DISPLAY
+004120     MOVE 8 TO WS-RETURN-CODE.
+004130 8000-EXIT.
+004140     EXIT.
+004150*----------------------------------------------------------------
+004160 4000-TERMINATE.
+004170     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+004180     ACCEPT WS-SYS-TIME FROM TIME
+004190     STRING
+004200         WS-SYS-DATE(1:4) "-" WS-SYS-DATE(5:2) "-"
+004210         WS-SYS-DATE(7:2) " " WS-SYS-TIME(1:2) ":"
+004220         WS-SYS-TIME(3:2) ":" WS-SYS-TIME(5:2)
+004230         DELIMITED BY SIZE
+004240         INTO WS-END-TS
+004250     END-STRING
+004260     MOVE "COBPGWB"      TO RLOG-PROGRAM-ID
+004270     MOVE WS-START-TS    TO RLOG-START-TS
+004280     MOVE WS-END-TS      TO RLOG-END-TS
+004290     MOVE CTLP-TABLE-NAME TO RLOG-TABLE-NAME
+004300     MOVE WS-TOTAL-ROWS  TO RLOG-ROW-COUNT
+004310     MOVE WS-RETURN-CODE TO RLOG-RETURN-CODE
+004320     MOVE RLOG-RECORD    TO LOG-RECORD
+004330     WRITE LOG-RECORD
+004340     IF WS-LOG-FILE-STATUS NOT = "00"
+004350         DISPLAY "COBPGWB: COBPGLOG WRITE FEHLER "
+004360             WS-LOG-FILE-STATUS
+004370             UPON SYSERR
+004380         MOVE 8 TO WS-RETURN-CODE
+004390     END-IF
+004400     CLOSE LOG-FILE
+004410     IF WS-PGCONN NOT EQUAL NULL
+004420         CALL "PQfinish" USING BY VALUE WS-PGCONN END-CALL
+004430         SET WS-PGCONN TO NULL
+004440     END-IF
+004450     DISPLAY "Wir haben ", WS-TOTAL-ROWS,
+004460         " Korrekturen geschrieben" UPON SYSOUT
+004470     END-DISPLAY.
+004480 4000-EXIT.
+004490     EXIT.
