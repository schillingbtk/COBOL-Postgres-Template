@@ -1,106 +1,782 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBPG.
-       AUTHOR. THOMAS SCHILLING.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      * cobc -Xref -P -Tcobpg.txt --tlines=0
-      * --tsymbols -lpq -x cobpg.cbl 
-       77 WERT1 PIC X(12).
-       77 WERT2 PIC X(25).
-       77 WERT3 PIC X(20).
-       77 neuezeile pic x value x'00'.
-       01 pgconn USAGE POINTER.
-       01 pgres  USAGE POINTER.
-       01 resptr USAGE POINTER.
-       01 resstr PICTURE x(80) based.
-       01 tupl PIC 9(6).
-       01 nfield PIC 9(6).
-       01 sqlstr PIC x(250).
-       01 zeile PIC 9(6) VALUE 0.
-       01 spalte PIC 9(6) VALUE 0.
-       PROCEDURE DIVISION.
-       CALL "PQconnectdb" USING
-       BY REFERENCE "user = xxx" & x"00"
-       BY REFERENCE "password = yyy" & x"00"
-       BY REFERENCE "dbname = zzz" & x"00"
-       RETURNING pgconn
-       ON EXCEPTION
-           DISPLAY
-           "Fehler. lpq fehlt?"
-           UPON syserr
-           END-DISPLAY
-           STOP RUN RETURNING 1
-       END-CALL.
-       IF pgconn EQUAL NULL THEN
-           DISPLAY
-           "Fehler. DB nicht erreichbar" 
-           UPON syserr 
-           END-DISPLAY
-           STOP RUN RETURNING 1
-       END-IF.
-       STRING
-           "SELECT a,b,c " DELIMITED BY SIZE
-           "FROM tabelle;" DELIMITED BY SIZE
-           x"00"
-       INTO SQLSTR
-       END-STRING.
-       CALL "PQexec" USING
-           BY VALUE pgconn
-           BY REFERENCE SQLSTR
-           RETURNING pgres
-       END-CALL.
-       CALL "PQntuples" USING
-           BY VALUE pgres
-           RETURNING tupl
-       END-CALL
-       CALL "PQnfields" USING
-           BY VALUE pgres
-           RETURNING nfield
-       END-CALL
-       DISPLAY "Wir haben ",tupl," Zeilen"
-       DISPLAY neuezeile
-       DISPLAY "Zeilen haben ",nfield," Spalten"
-       DISPLAY neuezeile
-       PERFORM VARYING zeile FROM 0 BY 1
-       UNTIL zeile = tupl
-           PERFORM VARYING spalte FROM 0 BY 1
-           UNTIL spalte = nfield
-           CALL "PQgetvalue" USING
-              BY VALUE pgres
-              BY VALUE zeile
-              BY VALUE spalte
-              RETURNING resptr
-           END-CALL
-           IF resptr NOT EQUAL NULL THEN
-           SET ADDRESS OF resstr TO resptr
-           IF spalte = 0   THEN
-              STRING resstr DELIMITED BY x"00" INTO WERT1 END-STRING
-              DISPLAY
-              "Zeile ",zeile
-              " Spalte ",spalte," Wert= ", WERT1
-              neuezeile
-              END-DISPLAY
-              ELSE IF spalte = 1 THEN
-              STRING resstr DELIMITED BY x"00" INTO WERT2 END-STRING
-              DISPLAY
-              "Zeile ",zeile
-              " Spalte ", spalte," Wert= ",WERT2
-              neuezeile
-              END-DISPLAY
-              ELSE IF spalte = 2 THEN
-              STRING resstr DELIMITED BY x"00" INTO WERT3 END-STRING
-              DISPLAY
-              "Zeile ",zeile
-              " Spalte ", spalte," Wert= ",WERT3
-              neuezeile
-              END-DISPLAY
-           END-IF
-           END-IF
-           END-PERFORM
-           MOVE 0 to spalte
-       END-PERFORM.
-       CALL "PQclear"  USING BY VALUE pgres  END-CALL.
-       CALL "PQfinish" USING BY VALUE pgconn END-CALL.
-       SET pgconn to NULL.
-       STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBPG.
+000030 AUTHOR. THOMAS SCHILLING.
+000040 INSTALLATION. DATA SERVICES.
+000050 DATE-WRITTEN. 2020-01-01.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  COBPG
+000090*
+000100*  PURPOSE.    GENERAL-PURPOSE POSTGRES TABLE EXTRACT.  READS
+000110*              TABLE/COLUMN/SELECTION CONTROL FROM COBPGPRM,
+000120*              CONNECTS VIA DBCONNEC, OPENS A CURSOR AND FETCHES
+000130*              IN BATCHES, DISPLAYS EACH ROW AND WRITES IT TO
+000140*              A SEQUENTIAL EXTRACT FILE, CHECKPOINTING AS IT
+000150*              GOES SO A MID-RUN FAILURE CAN RESUME INSTEAD OF
+000160*              RE-PULLING THE WHOLE TABLE.
+000170*
+000180*  MODIFICATION HISTORY.
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------- ----  ------------------------------------------
+000210*  2020-01-01 TS    INITIAL VERSION.  FIXED "SELECT A,B,C FROM
+000220*                   TABELLE", DISPLAY ONLY, NO STATUS CHECK.
+000230*  2026-08-09 TS    CONNECTION PARAMETERS MOVED TO DBCONNEC /
+000240*                   COBPGCFG -- NO MORE LITERAL USER/PASSWORD.
+000250*  2026-08-09 TS    TABLE NAME AND COLUMN LIST NOW COME FROM
+000260*                   COBPGPRM; WERT1/WERT2/WERT3 REPLACED BY
+000270*                   THE WERT-TABLE OCCURS TABLE SIZED FROM
+000280*                   PQNFIELDS.
+000290*  2026-08-09 TS    CHECK PQRESULTSTATUS AFTER EVERY PQEXEC;
+000300*                   A FAILED QUERY NOW FAILS THE JOB.
+000310*  2026-08-09 TS    EXTRACT ALSO WRITTEN TO COBPGOUT, FIXED
+000320*                   FORMAT, ONE RECORD PER ROW.
+000330*  2026-08-09 TS    CHECKPOINT WRITTEN TO COBPGCKP EVERY
+000340*                   CKPTINTVL ROWS; RESTARTS VIA A SQL OFFSET
+000350*                   BUILT FROM THE LAST CHECKPOINT.  NOTE --
+000360*                   THE RESTART OFFSET ASSUMES A STABLE ROW
+000370*                   ORDER BETWEEN RUNS; ADD AN ORDER BY TO THE
+000380*                   PRM WHERE CLAUSE ON TABLES WHERE THAT
+000390*                   MATTERS.
+000400*  2026-08-09 TS    WHERE CLAUSE / PROCESSING-DATE PARAMETER
+000410*                   ADDED (COBPGPRM "WHERE=" / "DATE=", OR THE
+000420*                   DATE MAY BE OVERRIDDEN FROM THE COMMAND
+000430*                   LINE, OUR EQUIVALENT OF A JCL PARM).
+000440*  2026-08-09 TS    RUN LOGGED TO COBPGLOG (START/END TIME,
+000450*                   TABLE, ROW COUNT, RETURN CODE).
+000460*  2026-08-09 TS    PQGETISNULL CHECKED SO A TRUE SQL NULL
+000470*                   DISPLAYS AS **NULL** INSTEAD OF BLANK.
+000480*  2026-08-09 TS    REWRITTEN TO DECLARE A CURSOR AND FETCH IN
+000490*                   BATCHES (COBPGPRM "FETCHSIZE=") INSTEAD OF
+000500*                   PULLING THE WHOLE RESULT SET IN ONE
+000510*                   PQEXEC -- AS A SIDE EFFECT "WIR HABEN N
+000520*                   ZEILEN" IS NOW REPORTED AT END OF RUN
+000530*                   RATHER THAN BEFORE THE FIRST ROW, SINCE
+000540*                   THE TOTAL IS NO LONGER KNOWN UP FRONT.
+000550*****************************************************************
+000560 ENVIRONMENT DIVISION.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT PRM-FILE ASSIGN TO "COBPGPRM"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-PRM-FILE-STATUS.
+000620     SELECT OUT-FILE ASSIGN TO "COBPGOUT"
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS WS-OUT-FILE-STATUS.
+000650     SELECT CKPT-FILE ASSIGN TO "COBPGCKP"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000680     SELECT LOG-FILE ASSIGN TO "COBPGLOG"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-LOG-FILE-STATUS.
+000710 DATA DIVISION.
+000720 FILE SECTION.
+000730 FD  PRM-FILE.
+000740 01  PRM-RECORD                  PIC X(160).
+000750 FD  OUT-FILE
+000760     RECORD CONTAINS 1620 CHARACTERS.
+000770 01  OUT-RECORD.
+000780     05  OUT-ENTRY OCCURS 20 TIMES.
+000790         10  OUT-FIELD           PIC X(80).
+000800         10  OUT-NULL-SW         PIC X(01).
+000810             88  OUT-IS-NULL             VALUE 'Y'.
+000820             88  OUT-IS-NOT-NULL         VALUE 'N'.
+000830 FD  CKPT-FILE.
+000840 01  CKPT-RECORD.
+000850     05  CKPT-TABLE               PIC X(30).
+000860     05  CKPT-ROW                 PIC 9(09).
+000870 FD  LOG-FILE.
+000880 01  LOG-RECORD                   PIC X(103).
+000890 WORKING-STORAGE SECTION.
+000900 COPY DBCONN.
+000910 COPY CTLPARM.
+000920 COPY WERTTAB.
+000930 COPY RUNLOG.
+000940 COPY PGCONST.
+000950 77  neuezeile                    PIC X VALUE x'00'.
+000960 77  WS-PGCONN                    USAGE POINTER.
+000970 77  WS-PGRES                     USAGE POINTER.
+000980 77  WS-RESPTR                    USAGE POINTER.
+000990 01  WS-RESSTR                    PIC X(120) BASED.
+001000 77  WS-ERRPTR                    USAGE POINTER.
+001010 01  WS-ERRSTR                    PIC X(200) BASED.
+001020 77  WS-ERR-MSG-TRIM              PIC X(200).
+001030 77  WS-PQ-STATUS                 PIC S9(9) COMP-5.
+001040 77  WS-EXPECTED-STATUS           PIC S9(9) COMP-5.
+001050 77  WS-ABS-ROW                   PIC 9(09).
+001060 77  WS-NULL-FLAG                 PIC S9(9) COMP-5.
+001070 77  WS-NFIELD                    PIC S9(9) COMP-5.
+001080 77  WS-ZEILE                     PIC S9(9) COMP-5.
+001090 77  WS-SPALTE                    PIC S9(9) COMP-5.
+001100 77  WS-COL-IDX                   PIC 9(04) COMP.
+001110 77  WS-BATCH-ROWS                PIC S9(9) COMP-5.
+001120 77  WS-TOTAL-ROWS                PIC 9(09).
+001130 77  WS-FETCH-SIZE                PIC 9(06) VALUE 500.
+001140 77  WS-CHECKPOINT-INTVL          PIC 9(06) VALUE 500.
+001150 77  WS-RESTART-ROW               PIC 9(09) VALUE 0.
+001160 77  WS-CKPT-REMAINDER            PIC 9(06).
+001170 77  WS-CKPT-QUOTIENT             PIC 9(09).
+001180 77  WS-SQLSTR                    PIC X(900).
+001190 77  WS-SQL-PTR                   PIC 9(04) COMP.
+001200 77  WS-FETCH-SQL                 PIC X(60).
+001210 77  WS-COL-LIST                  PIC X(400).
+001220 77  WS-COL-PTR                   PIC 9(04) COMP.
+001230 77  WS-COL-SUB                   PIC 9(04) COMP VALUE 1.
+001240 77  WS-WHERE-FINAL               PIC X(160).
+001250 77  WS-WHERE-PART1               PIC X(160).
+001260 77  WS-WHERE-PART2               PIC X(160).
+001270 77  WS-WHERE-PTR                 PIC 9(04) COMP.
+001280 77  WS-WP1-LEN                   PIC 9(04) COMP.
+001290 77  WS-WP2-LEN                   PIC 9(04) COMP.
+001300 77  WS-TOK-PTR                   PIC 9(04) COMP.
+001310 77  WS-COLUMNS-VALUE             PIC X(160).
+001320 77  WS-PRM-KEY                   PIC X(20).
+001330 77  WS-PRM-VALUE                 PIC X(160).
+001340 77  WS-PRM-EQ-POS                PIC 9(04) COMP.
+001350 77  WS-PRM-FILE-STATUS           PIC X(02).
+001360 77  WS-OUT-FILE-STATUS           PIC X(02).
+001370 77  WS-CKPT-FILE-STATUS          PIC X(02).
+001380 77  WS-LOG-FILE-STATUS           PIC X(02).
+001390 77  WS-PRM-EOF-SW                PIC X(01) VALUE 'N'.
+001400     88  WS-PRM-EOF                          VALUE 'Y'.
+001410 77  WS-CKPT-FOUND-SW             PIC X(01) VALUE 'N'.
+001420     88  WS-CKPT-FOUND                       VALUE 'Y'.
+001430 77  WS-PARM-STRING               PIC X(80).
+001440 77  WS-RETURN-CODE               PIC 9(04) VALUE 0.
+001450 77  WS-SYS-DATE                  PIC 9(08).
+001460 77  WS-SYS-TIME                  PIC 9(08).
+001470 77  WS-START-TS                  PIC X(26).
+001480 77  WS-END-TS                    PIC X(26).
+001490 PROCEDURE DIVISION.
+001500*----------------------------------------------------------------
+001510 0000-MAINLINE.
+001520     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001530     IF WS-RETURN-CODE = 0
+001540         PERFORM 2000-BUILD-QUERY THRU 2000-EXIT
+001550     END-IF
+001560     IF WS-RETURN-CODE = 0
+001570         PERFORM 3000-EXTRACT-ROWS THRU 3000-EXIT
+001580     END-IF
+001590     PERFORM 4000-TERMINATE THRU 4000-EXIT
+001600     STOP RUN RETURNING WS-RETURN-CODE.
+001610*----------------------------------------------------------------
+001620 1000-INITIALIZE.
+001630     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+001640     ACCEPT WS-SYS-TIME FROM TIME
+001650     PERFORM 1010-FORMAT-TIMESTAMP THRU 1010-EXIT
+001660     MOVE WS-START-TS TO RLOG-START-TS
+001670     MOVE "tabelle"    TO CTLP-TABLE-NAME
+001680     MOVE SPACES       TO CTLP-WHERE-TEXT CTLP-PROC-DATE
+001690     MOVE 3            TO CTLP-COLUMN-COUNT
+001700     MOVE "a"          TO CTLP-COLUMN-NAME(1)
+001710     MOVE "b"          TO CTLP-COLUMN-NAME(2)
+001720     MOVE "c"          TO CTLP-COLUMN-NAME(3)
+001730     PERFORM 1100-READ-PARAMETERS THRU 1100-EXIT
+001740     PERFORM 1150-READ-COMMAND-LINE THRU 1150-EXIT
+001750     PERFORM 1300-CONNECT-DATABASE THRU 1300-EXIT
+001760     IF WS-RETURN-CODE NOT = 0
+001770         GO TO 1000-EXIT
+001780     END-IF
+001790     PERFORM 1500-READ-CHECKPOINT THRU 1500-EXIT
+001800     PERFORM 1400-OPEN-FILES THRU 1400-EXIT.
+001810 1000-EXIT.
+001820     EXIT.
+001830*----------------------------------------------------------------
+001840 1010-FORMAT-TIMESTAMP.
+001850     STRING
+001860         WS-SYS-DATE(1:4) "-" WS-SYS-DATE(5:2) "-"
+001870         WS-SYS-DATE(7:2) " " WS-SYS-TIME(1:2) ":"
+001880         WS-SYS-TIME(3:2) ":" WS-SYS-TIME(5:2)
+001890         DELIMITED BY SIZE
+001900         INTO WS-START-TS
+001910     END-STRING.
+001920 1010-EXIT.
+001930     EXIT.
+001940*----------------------------------------------------------------
+001950*    READ THE CONTROL PARAMETERS FOR THIS RUN -- TABLE NAME,
+001960*    COLUMN LIST, OPTIONAL WHERE PREDICATE AND PROCESSING
+001970*    DATE, FETCH (BATCH) SIZE AND CHECKPOINT INTERVAL.  A
+001980*    MISSING COBPGPRM LEAVES THE BUILT-IN "TABELLE" / A,B,C
+001990*    DEFAULTS SET UP IN 1000-INITIALIZE.
+002000*----------------------------------------------------------------
+002010 1100-READ-PARAMETERS.
+002020     MOVE 'N' TO WS-PRM-EOF-SW
+002030     OPEN INPUT PRM-FILE
+002040     IF WS-PRM-FILE-STATUS NOT = "00"
+002050         GO TO 1100-EXIT
+002060     END-IF
+002070     PERFORM 1110-READ-PRM-RECORD THRU 1110-EXIT
+002080         UNTIL WS-PRM-EOF
+002090     CLOSE PRM-FILE.
+002100 1100-EXIT.
+002110     EXIT.
+002120 1110-READ-PRM-RECORD.
+002130     READ PRM-FILE
+002140         AT END
+002150             SET WS-PRM-EOF TO TRUE
+002160             GO TO 1110-EXIT
+002170     END-READ
+002180     IF PRM-RECORD = SPACES OR PRM-RECORD(1:1) = "*"
+002190         GO TO 1110-EXIT
+002200     END-IF
+002210     MOVE 0 TO WS-PRM-EQ-POS
+002220     INSPECT PRM-RECORD TALLYING WS-PRM-EQ-POS
+002230         FOR CHARACTERS BEFORE INITIAL "="
+002240     IF WS-PRM-EQ-POS = 0 OR WS-PRM-EQ-POS >= LENGTH OF PRM-RECORD
+002250         GO TO 1110-EXIT
+002260     END-IF
+002270     MOVE SPACES TO WS-PRM-KEY WS-PRM-VALUE
+002280     MOVE PRM-RECORD(1:WS-PRM-EQ-POS) TO WS-PRM-KEY
+002290     MOVE PRM-RECORD(WS-PRM-EQ-POS + 2:) TO WS-PRM-VALUE
+002300     EVALUATE WS-PRM-KEY
+002310         WHEN "TABLE"
+002320             MOVE WS-PRM-VALUE TO CTLP-TABLE-NAME
+002330         WHEN "COLUMNS"
+002340             MOVE WS-PRM-VALUE TO WS-COLUMNS-VALUE
+002350             PERFORM 1120-PARSE-COLUMNS THRU 1120-EXIT
+002360         WHEN "WHERE"
+002370             MOVE WS-PRM-VALUE TO CTLP-WHERE-TEXT
+002380         WHEN "DATE"
+002390             MOVE WS-PRM-VALUE(1:10) TO CTLP-PROC-DATE
+002400         WHEN "FETCHSIZE"
+002410             MOVE WS-PRM-VALUE(1:6) TO WS-FETCH-SIZE
+002420         WHEN "CKPTINTVL"
+002430             MOVE WS-PRM-VALUE(1:6) TO WS-CHECKPOINT-INTVL
+002440             IF WS-CHECKPOINT-INTVL = 0
+002450                 MOVE 500 TO WS-CHECKPOINT-INTVL
+002460             END-IF
+002470         WHEN OTHER
+002480             CONTINUE
+002490     END-EVALUATE.
+002500 1110-EXIT.
+002510     EXIT.
+002520*----------------------------------------------------------------
+002530*    SPLIT A "COLUMNS=A,B,C" VALUE INTO CTLP-COLUMN-TAB.
+002540*----------------------------------------------------------------
+002550 1120-PARSE-COLUMNS.
+002560     MOVE 0 TO CTLP-COLUMN-COUNT
+002570     MOVE 1 TO WS-TOK-PTR
+002580     PERFORM 1130-PARSE-ONE-COLUMN THRU 1130-EXIT
+002590         UNTIL WS-TOK-PTR > 160
+002600            OR CTLP-COLUMN-COUNT = 20.
+002610 1120-EXIT.
+002620     EXIT.
+002630 1130-PARSE-ONE-COLUMN.
+002640     ADD 1 TO CTLP-COLUMN-COUNT
+002650     UNSTRING WS-COLUMNS-VALUE DELIMITED BY ","
+002660         INTO CTLP-COLUMN-NAME(CTLP-COLUMN-COUNT)
+002670         WITH POINTER WS-TOK-PTR
+002680     END-UNSTRING.
+002690 1130-EXIT.
+002700     EXIT.
+002710*----------------------------------------------------------------
+002720*    A PROCESSING DATE GIVEN ON THE COMMAND LINE (OUR
+002730*    EQUIVALENT OF A JCL PARM) OVERRIDES ANY "DATE=" GIVEN IN
+002740*    COBPGPRM.
+002750*----------------------------------------------------------------
+002760 1150-READ-COMMAND-LINE.
+002770     MOVE SPACES TO WS-PARM-STRING
+002780     ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+002790     IF WS-PARM-STRING NOT = SPACES
+002800         MOVE WS-PARM-STRING(1:10) TO CTLP-PROC-DATE
+002810     END-IF.
+002820 1150-EXIT.
+002830     EXIT.
+002840*----------------------------------------------------------------
+002850 1300-CONNECT-DATABASE.
+002860     CALL "DBCONNEC" USING WS-PGCONN WS-RETURN-CODE
+002870     END-CALL.
+002880 1300-EXIT.
+002890     EXIT.
+002900*----------------------------------------------------------------
+002910 1400-OPEN-FILES.
+002920     IF WS-RESTART-ROW > 0
+002930         OPEN EXTEND OUT-FILE
+002940     ELSE
+002950         OPEN OUTPUT OUT-FILE
+002960     END-IF
+002970     IF WS-OUT-FILE-STATUS NOT = "00"
+002980         DISPLAY "COBPG: COBPGOUT OPEN FEHLER " WS-OUT-FILE-STATUS
+002990             UPON SYSERR
+003000         MOVE 8 TO WS-RETURN-CODE
+003010         GO TO 1400-EXIT
+003020     END-IF
+003030     OPEN EXTEND LOG-FILE
+003040     IF WS-LOG-FILE-STATUS NOT = "00"
+003050         OPEN OUTPUT LOG-FILE
+003060         IF WS-LOG-FILE-STATUS NOT = "00"
+003070             DISPLAY "COBPG: COBPGLOG OPEN FEHLER "
+003080                 WS-LOG-FILE-STATUS
+003090                 UPON SYSERR
+003100             MOVE 8 TO WS-RETURN-CODE
+003110         END-IF
+003120     END-IF.
+003130 1400-EXIT.
+003140     EXIT.
+003150*----------------------------------------------------------------
+003160*    PICK UP WHERE THE LAST RUN LEFT OFF, IF A CHECKPOINT FOR
+003170*    THIS TABLE IS ON FILE.  SEE THE MODIFICATION HISTORY NOTE
+003180*    ABOVE REGARDING ROW ORDER ACROSS RUNS.
+003190*----------------------------------------------------------------
+003200 1500-READ-CHECKPOINT.
+003210     MOVE 0   TO WS-RESTART-ROW
+003220     MOVE 'N' TO WS-CKPT-FOUND-SW
+003230     OPEN INPUT CKPT-FILE
+003240     IF WS-CKPT-FILE-STATUS NOT = "00"
+003250         GO TO 1500-EXIT
+003260     END-IF
+003270     READ CKPT-FILE
+003280         AT END
+003290             GO TO 1500-CLOSE
+003300     END-READ
+003310     IF CKPT-TABLE = CTLP-TABLE-NAME
+003320         MOVE CKPT-ROW TO WS-RESTART-ROW
+003330     END-IF.
+003340 1500-CLOSE.
+003350     CLOSE CKPT-FILE.
+003360 1500-EXIT.
+003370     EXIT.
+003380*----------------------------------------------------------------
+003390 2000-BUILD-QUERY.
+003400     PERFORM 2010-BUILD-COLUMN-LIST THRU 2010-EXIT
+003410     PERFORM 2020-BUILD-WHERE-CLAUSE THRU 2020-EXIT
+003420     PERFORM 2030-BUILD-SQLSTR THRU 2030-EXIT.
+003430 2000-EXIT.
+003440     EXIT.
+003450*----------------------------------------------------------------
+003460 2010-BUILD-COLUMN-LIST.
+003470     MOVE SPACES TO WS-COL-LIST
+003480     MOVE 1 TO WS-COL-PTR
+003490     STRING CTLP-COLUMN-NAME(1) DELIMITED BY SPACE
+003500         INTO WS-COL-LIST
+003510         WITH POINTER WS-COL-PTR
+003520     END-STRING
+003530     MOVE 2 TO WS-COL-SUB
+003540     PERFORM 2015-APPEND-COLUMN THRU 2015-EXIT
+003550         VARYING WS-COL-SUB FROM 2 BY 1
+003560         UNTIL WS-COL-SUB > CTLP-COLUMN-COUNT.
+003570 2010-EXIT.
+003580     EXIT.
+003590 2015-APPEND-COLUMN.
+003600     STRING
+003610         "," DELIMITED BY SIZE
+003620         CTLP-COLUMN-NAME(WS-COL-SUB) DELIMITED BY SPACE
+003630         INTO WS-COL-LIST
+003640         WITH POINTER WS-COL-PTR
+003650     END-STRING.
+003660 2015-EXIT.
+003670     EXIT.
+003680*----------------------------------------------------------------
+003690*    TURN THE "WHERE=" CONTROL VALUE, WITH AN OPTIONAL &PDATE
+003700*    TOKEN, INTO THE ACTUAL PREDICATE TO APPEND TO THE CURSOR
+003710*    SELECT.
+003720*----------------------------------------------------------------
+003730 2020-BUILD-WHERE-CLAUSE.
+003740     MOVE SPACES TO WS-WHERE-FINAL
+003750     IF CTLP-WHERE-TEXT = SPACES
+003760         GO TO 2020-EXIT
+003770     END-IF
+003780     IF CTLP-PROC-DATE = SPACES
+003790         MOVE CTLP-WHERE-TEXT TO WS-WHERE-FINAL
+003800         GO TO 2020-EXIT
+003810     END-IF
+003820     MOVE SPACES TO WS-WHERE-PART1 WS-WHERE-PART2
+003830     UNSTRING CTLP-WHERE-TEXT DELIMITED BY "&PDATE"
+003840         INTO WS-WHERE-PART1 WS-WHERE-PART2
+003850     END-UNSTRING
+003860     PERFORM 2025-TRIM-WHERE-PARTS THRU 2025-EXIT
+003870     MOVE 1 TO WS-WHERE-PTR
+003880     IF WS-WP1-LEN > 0
+003890         STRING WS-WHERE-PART1(1:WS-WP1-LEN) DELIMITED BY SIZE
+003900             INTO WS-WHERE-FINAL
+003910             WITH POINTER WS-WHERE-PTR
+003920         END-STRING
+003930     END-IF
+003940     STRING
+003950         "'"             DELIMITED BY SIZE
+003960         CTLP-PROC-DATE  DELIMITED BY SPACE
+003970         "'"             DELIMITED BY SIZE
+003980         INTO WS-WHERE-FINAL
+003990         WITH POINTER WS-WHERE-PTR
+004000     END-STRING
+004010     IF WS-WP2-LEN > 0
+004020         STRING WS-WHERE-PART2(1:WS-WP2-LEN) DELIMITED BY SIZE
+004030             INTO WS-WHERE-FINAL
+004040             WITH POINTER WS-WHERE-PTR
+004050         END-STRING
+004060     END-IF.
+004070 2020-EXIT.
+004080     EXIT.
+004090*----------------------------------------------------------------
+004100*    FIND THE TRIMMED LENGTH OF EACH SIDE OF THE &PDATE SPLIT SO
+004110*    THEY CAN BE STRUNG BY SIZE WITHOUT DRAGGING ALONG THE FULL
+004120*    160-BYTE FIXED-WIDTH PADDING (WHICH WOULD OTHERWISE EAT THE
+004130*    WHOLE DESTINATION FIELD BEFORE THE DATE IS EVER WRITTEN).
+004140*    A ZERO-LENGTH SIDE (E.G. "&PDATE" AT THE START OR END OF
+004150*    THE WHERE TEXT) IS PERFECTLY VALID AND LEAVES THE SIZE AT
+004160*    ZERO, WHICH STRING TREATS AS "TRANSMIT NOTHING".
+004170*----------------------------------------------------------------
+004180 2025-TRIM-WHERE-PARTS.
+004190     MOVE LENGTH OF WS-WHERE-PART1 TO WS-WP1-LEN
+004200     PERFORM UNTIL WS-WP1-LEN = 0
+004210         OR WS-WHERE-PART1(WS-WP1-LEN:1) NOT = SPACE
+004220         SUBTRACT 1 FROM WS-WP1-LEN
+004230     END-PERFORM
+004240     MOVE LENGTH OF WS-WHERE-PART2 TO WS-WP2-LEN
+004250     PERFORM UNTIL WS-WP2-LEN = 0
+004260         OR WS-WHERE-PART2(WS-WP2-LEN:1) NOT = SPACE
+004270         SUBTRACT 1 FROM WS-WP2-LEN
+004280     END-PERFORM.
+004290 2025-EXIT.
+004300     EXIT.
+004310*----------------------------------------------------------------
+004320*    ASSEMBLE THE CURSOR-DECLARE STATEMENT.  A NON-ZERO
+004330*    RESTART ROW (FROM THE CHECKPOINT FILE) IS ADDED AS AN
+004340*    OFFSET SO A RERUN AFTER AN ABEND PICKS UP WHERE IT LEFT
+004350*    OFF INSTEAD OF FROM ROW ZERO.
+004360*----------------------------------------------------------------
+004370 2030-BUILD-SQLSTR.
+004380     MOVE SPACES TO WS-SQLSTR
+004390     MOVE 1 TO WS-SQL-PTR
+004400     STRING
+004410         "DECLARE cobpg_cur CURSOR FOR SELECT "
+004420             DELIMITED BY SIZE
+004430         WS-COL-LIST      DELIMITED BY SPACE
+004440         " FROM "         DELIMITED BY SIZE
+004450         CTLP-TABLE-NAME  DELIMITED BY SPACE
+004460         INTO WS-SQLSTR
+004470         WITH POINTER WS-SQL-PTR
+004480     END-STRING
+004490     IF WS-WHERE-FINAL NOT = SPACES
+004500         STRING
+004510             " WHERE "    DELIMITED BY SIZE
+004520             WS-WHERE-FINAL DELIMITED BY SIZE
+004530             INTO WS-SQLSTR
+004540             WITH POINTER WS-SQL-PTR
+004550         END-STRING
+004560     END-IF
+004570     IF WS-RESTART-ROW > 0
+004580         STRING
+004590             " OFFSET "   DELIMITED BY SIZE
+004600             WS-RESTART-ROW DELIMITED BY SIZE
+004610             INTO WS-SQLSTR
+004620             WITH POINTER WS-SQL-PTR
+004630         END-STRING
+004640     END-IF
+004650     STRING
+004660         ";"       DELIMITED BY SIZE
+004670         x"00"     DELIMITED BY SIZE
+004680         INTO WS-SQLSTR
+004690         WITH POINTER WS-SQL-PTR
+004700     END-STRING.
+004710 2030-EXIT.
+004720     EXIT.
+004730*----------------------------------------------------------------
+004740 3000-EXTRACT-ROWS.
+004750     MOVE 0 TO WS-TOTAL-ROWS
+004760     PERFORM 3010-BEGIN-TRANSACTION THRU 3010-EXIT
+004770     IF WS-RETURN-CODE NOT = 0
+004780         GO TO 3000-EXIT
+004790     END-IF
+004800     PERFORM 3020-DECLARE-CURSOR THRU 3020-EXIT
+004810     IF WS-RETURN-CODE NOT = 0
+004820         GO TO 3000-EXIT
+004830     END-IF
+004840     MOVE 1 TO WS-BATCH-ROWS
+004850     PERFORM 3030-FETCH-AND-PROCESS THRU 3030-EXIT
+004860         UNTIL WS-BATCH-ROWS = 0 OR WS-RETURN-CODE NOT = 0
+004870     PERFORM 3040-CLOSE-CURSOR THRU 3040-EXIT.
+004880 3000-EXIT.
+004890     EXIT.
+004900*----------------------------------------------------------------
+004910 3010-BEGIN-TRANSACTION.
+004920     CALL "PQexec" USING
+004930         BY VALUE WS-PGCONN
+004940         BY REFERENCE "BEGIN;" & x"00"
+004950         RETURNING WS-PGRES
+004960     END-CALL
+004970     MOVE PG-COMMAND-OK TO WS-EXPECTED-STATUS
+004980     PERFORM 8000-CHECK-STATUS THRU 8000-EXIT
+004990     CALL "PQclear" USING BY VALUE WS-PGRES END-CALL.
+005000 3010-EXIT.
+005010     EXIT.
+005020*----------------------------------------------------------------
+005030 3020-DECLARE-CURSOR.
+005040     CALL "PQexec" USING
+005050         BY VALUE WS-PGCONN
+005060         BY REFERENCE WS-SQLSTR
+005070         RETURNING WS-PGRES
+005080     END-CALL
+005090     MOVE PG-COMMAND-OK TO WS-EXPECTED-STATUS
+005100     PERFORM 8000-CHECK-STATUS THRU 8000-EXIT
+005110     CALL "PQclear" USING BY VALUE WS-PGRES END-CALL.
+005120 3020-EXIT.
+005130     EXIT.
+005140*----------------------------------------------------------------
+005150*    FETCH ONE BATCH (COBPGPRM "FETCHSIZE=", DEFAULT 500 ROWS)
+005160*    AND PROCESS IT.  CALLED REPEATEDLY UNTIL A FETCH COMES
+005170*    BACK EMPTY, SO OUTPUT STARTS FLOWING AFTER THE FIRST
+005180*    BATCH RATHER THAN AFTER THE WHOLE TABLE HAS ROUND-TRIPPED.
+005190*----------------------------------------------------------------
+005200 3030-FETCH-AND-PROCESS.
+005210     MOVE SPACES TO WS-FETCH-SQL
+005220     STRING
+005230         "FETCH FORWARD " DELIMITED BY SIZE
+005240         WS-FETCH-SIZE    DELIMITED BY SIZE
+005250         " FROM cobpg_cur;" DELIMITED BY SIZE
+005260         x"00"            DELIMITED BY SIZE
+005270         INTO WS-FETCH-SQL
+005280     END-STRING
+005290     CALL "PQexec" USING
+005300         BY VALUE WS-PGCONN
+005310         BY REFERENCE WS-FETCH-SQL
+005320         RETURNING WS-PGRES
+005330     END-CALL
+005340     MOVE PG-TUPLES-OK TO WS-EXPECTED-STATUS
+005350     PERFORM 8000-CHECK-STATUS THRU 8000-EXIT
+005360     IF WS-RETURN-CODE NOT = 0
+005370         GO TO 3030-EXIT
+005380     END-IF
+005390     CALL "PQntuples" USING BY VALUE WS-PGRES
+005400         RETURNING WS-BATCH-ROWS
+005410     END-CALL
+005420     CALL "PQnfields" USING BY VALUE WS-PGRES
+005430         RETURNING WS-NFIELD
+005440     END-CALL
+005450     MOVE WS-NFIELD TO WERT-FIELD-COUNT
+005460     IF WS-BATCH-ROWS > 0
+005470         PERFORM VARYING WS-ZEILE FROM 0 BY 1
+005480             UNTIL WS-ZEILE = WS-BATCH-ROWS
+005490             PERFORM 3100-PROCESS-ONE-ROW THRU 3100-EXIT
+005500         END-PERFORM
+005510     END-IF
+005520     CALL "PQclear" USING BY VALUE WS-PGRES END-CALL.
+005530 3030-EXIT.
+005540     EXIT.
+005550*----------------------------------------------------------------
+005560*    ONE ROW OF THE CURRENT BATCH -- PULL EVERY COLUMN,
+005570*    DISTINGUISHING A TRUE SQL NULL FROM AN EMPTY STRING,
+005580*    DISPLAY IT AND WRITE IT TO THE EXTRACT FILE.
+005590*----------------------------------------------------------------
+005600 3100-PROCESS-ONE-ROW.
+005610     PERFORM VARYING WS-SPALTE FROM 0 BY 1
+005620         UNTIL WS-SPALTE = WS-NFIELD
+005630         COMPUTE WS-COL-IDX = WS-SPALTE + 1
+005640         PERFORM 3110-GET-ONE-VALUE THRU 3110-EXIT
+005650         COMPUTE WS-ABS-ROW = WS-RESTART-ROW + WS-TOTAL-ROWS
+005660         DISPLAY
+005670             "Zeile ", WS-ABS-ROW
+005680             " Spalte ", WS-SPALTE
+005690             " Wert= ", WERT-VALUE(WS-COL-IDX)
+005700             neuezeile
+005710         END-DISPLAY
+005720     END-PERFORM
+005730     PERFORM 3120-WRITE-OUT-RECORD THRU 3120-EXIT
+005740     ADD 1 TO WS-TOTAL-ROWS
+005750     DIVIDE WS-TOTAL-ROWS BY WS-CHECKPOINT-INTVL
+005760         GIVING WS-CKPT-QUOTIENT
+005770         REMAINDER WS-CKPT-REMAINDER
+005780     IF WS-CKPT-REMAINDER = 0
+005790         PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT
+005800     END-IF.
+005810 3100-EXIT.
+005820     EXIT.
+005830*----------------------------------------------------------------
+005840 3110-GET-ONE-VALUE.
+005850     CALL "PQgetisnull" USING
+005860         BY VALUE WS-PGRES
+005870         BY VALUE WS-ZEILE
+005880         BY VALUE WS-SPALTE
+005890         RETURNING WS-NULL-FLAG
+005900     END-CALL
+005910     IF WS-NULL-FLAG = 1
+005920         SET WERT-IS-NULL(WS-COL-IDX) TO TRUE
+005930         MOVE "**NULL**" TO WERT-VALUE(WS-COL-IDX)
+005940         GO TO 3110-EXIT
+005950     END-IF
+005960     SET WERT-IS-NOT-NULL(WS-COL-IDX) TO TRUE
+005970     CALL "PQgetvalue" USING
+005980         BY VALUE WS-PGRES
+005990         BY VALUE WS-ZEILE
+006000         BY VALUE WS-SPALTE
+006010         RETURNING WS-RESPTR
+006020     END-CALL
+006030     MOVE SPACES TO WERT-VALUE(WS-COL-IDX)
+006040     IF WS-RESPTR NOT EQUAL NULL
+006050         SET ADDRESS OF WS-RESSTR TO WS-RESPTR
+006060         STRING WS-RESSTR DELIMITED BY x"00"
+006070             INTO WERT-VALUE(WS-COL-IDX)
+006080         END-STRING
+006090     END-IF.
+006100 3110-EXIT.
+006110     EXIT.
+006120*----------------------------------------------------------------
+006130 3120-WRITE-OUT-RECORD.
+006140     MOVE SPACES TO OUT-RECORD
+006150     PERFORM VARYING WS-COL-IDX FROM 1 BY 1
+006160         UNTIL WS-COL-IDX > WS-NFIELD
+006170         MOVE WERT-VALUE(WS-COL-IDX) TO OUT-FIELD(WS-COL-IDX)
+006180         IF WERT-IS-NULL(WS-COL-IDX)
+006190             SET OUT-IS-NULL(WS-COL-IDX) TO TRUE
+006200         ELSE
+006210             SET OUT-IS-NOT-NULL(WS-COL-IDX) TO TRUE
+006220         END-IF
+006230     END-PERFORM
+006240     WRITE OUT-RECORD
+006250     IF WS-OUT-FILE-STATUS NOT = "00"
+006260        DISPLAY "COBPGOUT WRITE FEHLER "
+006270            WS-OUT-FILE-STATUS
+006280             UPON SYSERR
+006290         MOVE 8 TO WS-RETURN-CODE
+006300     END-IF.
+006310 3120-EXIT.
+006320     EXIT.
+006330*----------------------------------------------------------------
+006340*    PERSIST HOW FAR WE HAVE GOTTEN SO A RESTART CAN RESUME
+006350*    HERE INSTEAD OF FROM ROW ZERO.
+006360*----------------------------------------------------------------
+006370 3200-WRITE-CHECKPOINT.
+006380     OPEN OUTPUT CKPT-FILE
+006390     IF WS-CKPT-FILE-STATUS NOT = "00"
+006400        DISPLAY "COBPGCKP OPEN FEHLER "
+006410            WS-CKPT-FILE-STATUS
+006420             UPON SYSERR
+006430         MOVE 8 TO WS-RETURN-CODE
+006440         GO TO 3200-EXIT
+006450     END-IF
+006460     MOVE CTLP-TABLE-NAME TO CKPT-TABLE
+006470     COMPUTE CKPT-ROW = WS-RESTART-ROW + WS-TOTAL-ROWS
+006480     WRITE CKPT-RECORD
+006490     IF WS-CKPT-FILE-STATUS NOT = "00"
+006500        DISPLAY "COBPGCKP WRITE FEHLER "
+006510            WS-CKPT-FILE-STATUS
+006520             UPON SYSERR
+006530         MOVE 8 TO WS-RETURN-CODE
+006540     END-IF
+006550     CLOSE CKPT-FILE.
+006560 3200-EXIT.
+006570     EXIT.
+006580*----------------------------------------------------------------
+006590 3040-CLOSE-CURSOR.
+006600     CALL "PQexec" USING
+006610         BY VALUE WS-PGCONN
+006620         BY REFERENCE "CLOSE cobpg_cur;" & x"00"
+006630         RETURNING WS-PGRES
+006640     END-CALL
+006650     MOVE PG-COMMAND-OK TO WS-EXPECTED-STATUS
+006660     PERFORM 8000-CHECK-STATUS THRU 8000-EXIT
+006670     CALL "PQclear" USING BY VALUE WS-PGRES END-CALL
+006680     CALL "PQexec" USING
+006690         BY VALUE WS-PGCONN
+006700         BY REFERENCE "COMMIT;" & x"00"
+006710         RETURNING WS-PGRES
+006720     END-CALL
+006730     MOVE PG-COMMAND-OK TO WS-EXPECTED-STATUS
+006740     PERFORM 8000-CHECK-STATUS THRU 8000-EXIT
+006750     CALL "PQclear" USING BY VALUE WS-PGRES END-CALL.
+006760 3040-EXIT.
+006770     EXIT.
+006780*----------------------------------------------------------------
+006790*    SHARED POST-PQEXEC STATUS CHECK.  WS-EXPECTED-STATUS MUST
+006800*    BE SET BY THE CALLER BEFORE THIS IS PERFORMED.  ON
+006810*    MISMATCH THE RUN IS FAILED -- A BROKEN QUERY NO LONGER
+006820*    LOOKS LIKE A CLEAN "ZERO ROWS" RESULT.
+006830*----------------------------------------------------------------
+006840 8000-CHECK-STATUS.
+006850     CALL "PQresultStatus" USING BY VALUE WS-PGRES
+006860         RETURNING WS-PQ-STATUS
+006870     END-CALL
+006880     IF WS-PQ-STATUS = WS-EXPECTED-STATUS
+006890         GO TO 8000-EXIT
+006900     END-IF
+006910     CALL "PQresultErrorMessage" USING BY VALUE WS-PGRES
+006920         RETURNING WS-ERRPTR
+006930     END-CALL
+006940     MOVE SPACES TO WS-ERR-MSG-TRIM
+006950     IF WS-ERRPTR NOT EQUAL NULL
+006960         SET ADDRESS OF WS-ERRSTR TO WS-ERRPTR
+006970         STRING WS-ERRSTR DELIMITED BY x"00"
+006980             INTO WS-ERR-MSG-TRIM
+006990         END-STRING
+007000     END-IF
+007010     DISPLAY "COBPG: SQL FEHLER -- " WS-ERR-MSG-TRIM
+007020         UPON SYSERR
+007030     END-DISPLAY
+007040     MOVE 8 TO WS-RETURN-CODE.
+007050 8000-EXIT.
+007060     EXIT.
+007070*----------------------------------------------------------------
+007080 4000-TERMINATE.
+007090     COMPUTE WS-ABS-ROW = WS-RESTART-ROW + WS-TOTAL-ROWS
+007100     IF WS-RETURN-CODE = 0
+007110         PERFORM 4100-RESET-CHECKPOINT THRU 4100-EXIT
+007120     END-IF
+007130     PERFORM 4200-WRITE-RUN-LOG THRU 4200-EXIT
+007140     PERFORM 4300-CLOSE-FILES THRU 4300-EXIT
+007150     IF WS-PGCONN NOT EQUAL NULL
+007160         CALL "PQfinish" USING BY VALUE WS-PGCONN END-CALL
+007170         SET WS-PGCONN TO NULL
+007180     END-IF
+007190     DISPLAY "Wir haben ", WS-ABS-ROW, " Zeilen extrahiert"
+007200         UPON SYSOUT
+007210     END-DISPLAY.
+007220 4000-EXIT.
+007230     EXIT.
+007240*----------------------------------------------------------------
+007250*    A CLEAN END OF RUN MEANS THE NEXT RUN SHOULD START OVER
+007260*    FROM ROW ZERO RATHER THAN FROM WHERE THIS RUN STOPPED.
+007270*----------------------------------------------------------------
+007280 4100-RESET-CHECKPOINT.
+007290     OPEN OUTPUT CKPT-FILE
+007300     IF WS-CKPT-FILE-STATUS NOT = "00"
+007310        DISPLAY "COBPGCKP OPEN FEHLER "
+007320            WS-CKPT-FILE-STATUS
+007330             UPON SYSERR
+007340         MOVE 8 TO WS-RETURN-CODE
+007350         GO TO 4100-EXIT
+007360     END-IF
+007370     MOVE CTLP-TABLE-NAME TO CKPT-TABLE
+007380     MOVE 0 TO CKPT-ROW
+007390     WRITE CKPT-RECORD
+007400     IF WS-CKPT-FILE-STATUS NOT = "00"
+007410        DISPLAY "COBPGCKP WRITE FEHLER "
+007420            WS-CKPT-FILE-STATUS
+007430             UPON SYSERR
+007440         MOVE 8 TO WS-RETURN-CODE
+007450     END-IF
+007460     CLOSE CKPT-FILE.
+007470 4100-EXIT.
+007480     EXIT.
+007490*----------------------------------------------------------------
+007500 4200-WRITE-RUN-LOG.
+007510     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+007520     ACCEPT WS-SYS-TIME FROM TIME
+007530     MOVE WS-START-TS TO WS-END-TS
+007540     STRING
+007550         WS-SYS-DATE(1:4) "-" WS-SYS-DATE(5:2) "-"
+007560         WS-SYS-DATE(7:2) " " WS-SYS-TIME(1:2) ":"
+007570         WS-SYS-TIME(3:2) ":" WS-SYS-TIME(5:2)
+007580         DELIMITED BY SIZE
+007590         INTO WS-END-TS
+007600     END-STRING
+007610     MOVE "COBPG"        TO RLOG-PROGRAM-ID
+007620     MOVE WS-START-TS    TO RLOG-START-TS
+007630     MOVE WS-END-TS      TO RLOG-END-TS
+007640     MOVE CTLP-TABLE-NAME TO RLOG-TABLE-NAME
+007650     MOVE WS-ABS-ROW     TO RLOG-ROW-COUNT
+007660     MOVE WS-RETURN-CODE TO RLOG-RETURN-CODE
+007670     MOVE RLOG-RECORD    TO LOG-RECORD
+007680     WRITE LOG-RECORD
+007690     IF WS-LOG-FILE-STATUS NOT = "00"
+007700         DISPLAY "COBPG: COBPGLOG WRITE FEHLER "
+007710             WS-LOG-FILE-STATUS
+007720             UPON SYSERR
+007730         MOVE 8 TO WS-RETURN-CODE
+007740     END-IF.
+007750 4200-EXIT.
+007760     EXIT.
+007770*----------------------------------------------------------------
+007780 4300-CLOSE-FILES.
+007790     CLOSE OUT-FILE
+007800     CLOSE LOG-FILE.
+007810 4300-EXIT.
+007820     EXIT.
