@@ -0,0 +1,24 @@
+000010*****************************************************************
+000020*  CTLPARM.CPY
+000030*
+000040*  PURPOSE.    TABLE/COLUMN/SELECTION CONTROL PARAMETERS SHARED
+000050*              BY COBPG (EXTRACT) AND COBPGWB (WRITE-BACK) SO
+000060*              BOTH PROGRAMS DESCRIBE "WHICH TABLE, WHICH
+000070*              COLUMNS" THE SAME WAY.  POPULATED FROM THE
+000080*              COBPGPRM CONTROL FILE AND/OR THE COMMAND LINE.
+000090*
+000100*  MODIFICATION HISTORY.
+000110*  DATE       INIT  DESCRIPTION
+000120*  ---------- ----  ------------------------------------------
+000130*  2026-08-09 TS    INITIAL VERSION (REPLACES HARDCODED
+000140*                   "SELECT A,B,C FROM TABELLE").
+000150*****************************************************************
+000160 01 CTLP-PARAMETERS.
+000170     05 CTLP-TABLE-NAME      PIC X(30).
+000180     05 CTLP-WHERE-TEXT      PIC X(160).
+000190     05 CTLP-PROC-DATE       PIC X(10).
+000200     05 CTLP-COLUMN-COUNT    PIC 9(02) COMP.
+000210     05 CTLP-COLUMN-TAB OCCURS 1 TO 20 TIMES
+000220                         DEPENDING ON CTLP-COLUMN-COUNT.
+000230         10 CTLP-COLUMN-NAME PIC X(30).
+000240 01 CTLP-PARM-STATUS         PIC X(02).
