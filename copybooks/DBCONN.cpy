@@ -0,0 +1,24 @@
+000010*****************************************************************
+000020*  DBCONN.CPY
+000030*
+000040*  PURPOSE.    WORKING STORAGE FOR THE POSTGRES CONNECTION
+000050*              PARAMETERS.  VALUES ARE SUPPLIED AT RUN TIME BY
+000060*              DBCONNEC (CONFIG FILE AND/OR ENVIRONMENT) -- NO
+000070*              CONNECTION STRING IS EVER LITERAL IN A PROGRAM.
+000080*
+000090*  MODIFICATION HISTORY.
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------------
+000120*  2026-08-09 TS    INITIAL VERSION (MOVED OFF HARDCODED
+000130*                   USER/PASSWORD/DBNAME LITERALS).
+000140*****************************************************************
+000150 01 DBCN-CONNECT-PARMS.
+000160     05 DBCN-HOST            PIC X(64).
+000170     05 DBCN-PORT            PIC X(05).
+000180     05 DBCN-DBNAME          PIC X(64).
+000190     05 DBCN-USER            PIC X(32).
+000200     05 DBCN-PASSWORD        PIC X(32).
+000210 01 DBCN-CONNINFO            PIC X(600).
+000220 01 DBCN-RETURN-CODE         PIC 9(04) COMP.
+000230     88 DBCN-OK                         VALUE 0.
+000240     88 DBCN-CONNECT-FAILED             VALUE 8.
