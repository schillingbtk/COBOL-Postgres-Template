@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*  RUNLOG.CPY
+000030*
+000040*  PURPOSE.    ONE RECORD PER COBPG/COBPGWB EXECUTION, WRITTEN
+000050*              TO THE COBPGLOG RUN LOG SO "WHEN DID WE LAST
+000060*              PULL TABELLE AND HOW MANY ROWS" CAN BE ANSWERED
+000070*              WITHOUT DIGGING THROUGH OLD JOB OUTPUT.
+000080*
+000090*  MODIFICATION HISTORY.
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------------
+000120*  2026-08-09 TS    INITIAL VERSION.
+000130*****************************************************************
+000140 01 RLOG-RECORD.
+000150     05 RLOG-PROGRAM-ID      PIC X(08).
+000160     05 RLOG-START-TS        PIC X(26).
+000170     05 RLOG-END-TS          PIC X(26).
+000180     05 RLOG-TABLE-NAME      PIC X(30).
+000190     05 RLOG-ROW-COUNT       PIC 9(09).
+000200     05 RLOG-RETURN-CODE     PIC 9(04).
