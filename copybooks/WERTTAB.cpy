@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020*  WERTTAB.CPY
+000030*
+000040*  PURPOSE.    GENERALIZED COLUMN-VALUE TABLE.  REPLACES THE
+000050*              OLD WERT1/WERT2/WERT3 77-LEVELS AND THE NESTED
+000060*              "IF SPALTE = 0/1/2" CHAIN -- ONE ENTRY PER
+000070*              COLUMN, SIZED AT RUN TIME FROM PQNFIELDS.
+000080*
+000090*  MODIFICATION HISTORY.
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------------
+000120*  2026-08-09 TS    INITIAL VERSION.
+000130*****************************************************************
+000140 01 WERT-TABLE.
+000150     05 WERT-FIELD-COUNT     PIC 9(02) COMP.
+000160     05 WERT-ENTRY OCCURS 1 TO 20 TIMES
+000170                    DEPENDING ON WERT-FIELD-COUNT.
+000180         10 WERT-VALUE       PIC X(80).
+000190         10 WERT-NULL-SW     PIC X(01).
+000200             88 WERT-IS-NULL         VALUE 'Y'.
+000210             88 WERT-IS-NOT-NULL     VALUE 'N'.
