@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*  CORRREC.CPY
+000030*
+000040*  PURPOSE.    RECORD LAYOUT FOR THE COBPGWB CORRECTION FILE.
+000050*              AN ANALYST (OR AN UPSTREAM EDIT PROGRAM) DROPS
+000060*              ONE RECORD PER CORRECTED ROW; COBPGWB TURNS
+000070*              EACH ONE INTO A PARAMETERIZED INSERT OR UPDATE
+000080*              AGAINST THE TARGET TABLE.
+000090*
+000100*  MODIFICATION HISTORY.
+000110*  DATE       INIT  DESCRIPTION
+000120*  ---------- ----  ------------------------------------------
+000130*  2026-08-09 TS    INITIAL VERSION.
+000140*****************************************************************
+000150 01 CORR-RECORD.
+000160     05 CORR-OPERATION       PIC X(01).
+000170         88 CORR-OP-INSERT            VALUE 'I'.
+000180         88 CORR-OP-UPDATE            VALUE 'U'.
+000190     05 CORR-KEY-COLUMN      PIC X(30).
+000200     05 CORR-KEY-VALUE       PIC X(30).
+000210     05 CORR-FIELD-COUNT     PIC 9(02).
+000220     05 CORR-FIELD-TAB OCCURS 10 TIMES.
+000230         10 CORR-COLUMN-NAME PIC X(30).
+000240         10 CORR-OLD-VALUE   PIC X(40).
+000250         10 CORR-NEW-VALUE   PIC X(40).
