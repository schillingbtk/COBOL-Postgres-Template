@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*  PGCONST.CPY
+000030*
+000040*  PURPOSE.    LIBPQ RESULT-STATUS CODES RETURNED BY THE
+000050*              "PQRESULTSTATUS" ENTRY POINT.  KEPT IN ONE
+000060*              COPYBOOK SO EVERY PROGRAM THAT CALLS LIBPQ
+000070*              TESTS THE SAME VALUES THE SAME WAY.
+000080*
+000090*  MODIFICATION HISTORY.
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------------
+000120*  2026-08-09 TS    INITIAL VERSION.
+000130*****************************************************************
+000140 01 PG-RESULT-STATUS-VALUES.
+000150     05 PG-EMPTY-QUERY       PIC S9(9) COMP-5 VALUE 0.
+000160     05 PG-COMMAND-OK        PIC S9(9) COMP-5 VALUE 1.
+000170     05 PG-TUPLES-OK         PIC S9(9) COMP-5 VALUE 2.
+000180     05 PG-COPY-OUT          PIC S9(9) COMP-5 VALUE 3.
+000190     05 PG-COPY-IN           PIC S9(9) COMP-5 VALUE 4.
+000200     05 PG-BAD-RESPONSE      PIC S9(9) COMP-5 VALUE 5.
+000210     05 PG-NONFATAL-ERROR    PIC S9(9) COMP-5 VALUE 6.
+000220     05 PG-FATAL-ERROR       PIC S9(9) COMP-5 VALUE 7.
+000230 01 PG-CONNECTION-STATUS-VALUES.
+000240     05 PG-CONNECTION-OK     PIC S9(9) COMP-5 VALUE 0.
+000250     05 PG-CONNECTION-BAD    PIC S9(9) COMP-5 VALUE 1.
