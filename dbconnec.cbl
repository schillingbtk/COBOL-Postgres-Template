@@ -0,0 +1,267 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DBCONNEC.
+000030 AUTHOR. THOMAS SCHILLING.
+000040 INSTALLATION. DATA SERVICES.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  DBCONNEC
+000090*
+000100*  PURPOSE.    BUILDS A LIBPQ CONNINFO STRING AT RUN TIME AND
+000110*              CONNECTS TO POSTGRES.  CALLED BY COBPG AND
+000120*              COBPGWB SO NEITHER PROGRAM EVER CARRIES A
+000130*              LITERAL USER/PASSWORD/DBNAME.
+000140*
+000150*              CONNECTION VALUES ARE RESOLVED IN THIS ORDER,
+000160*              LOWEST PRIORITY FIRST:
+000170*                1. BUILT-IN DEFAULTS (PORT ONLY)
+000180*                2. THE COBPGCFG CONTROL FILE, IF PRESENT
+000190*                   ("KEYWORD=VALUE" ONE PER LINE -- HOST,
+000200*                   PORT, DBNAME, USER, PASSWORD)
+000210*                3. ENVIRONMENT VARIABLES PGHOST, PGPORT,
+000220*                   PGDATABASE, PGUSER, PGPASSWORD
+000230*              SO THE SAME LOAD MODULE CAN BE PROMOTED FROM
+000240*              TEST TO PRODUCTION WITHOUT A RECOMPILE, AND A
+000250*              ROTATED PASSWORD NEVER SITS IN SOURCE.
+000260*
+000270*  MODIFICATION HISTORY.
+000280*  DATE       INIT  DESCRIPTION
+000290*  ---------- ----  ------------------------------------------
+000300*  2026-08-09 TS    INITIAL VERSION.  REPLACES THE LITERAL
+000310*                   "USER = XXX" / "PASSWORD = YYY" /
+000320*                   "DBNAME = ZZZ" STRINGS FORMERLY CODED
+000330*                   DIRECTLY IN COBPG.
+000340*****************************************************************
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT CFG-FILE ASSIGN TO "COBPGCFG"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-CFG-FILE-STATUS.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  CFG-FILE.
+000440 01  CFG-RECORD                  PIC X(80).
+000450 WORKING-STORAGE SECTION.
+000460 COPY DBCONN.
+000470 COPY PGCONST.
+000480 77  WS-CFG-FILE-STATUS          PIC X(02).
+000490 77  WS-CFG-KEY                  PIC X(20).
+000500 77  WS-CFG-VALUE                PIC X(80).
+000510 77  WS-CFG-EQ-POS               PIC 9(04) COMP.
+000520 77  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+000530     88  WS-EOF                          VALUE 'Y'.
+000540 77  WS-CONN-PTR                 PIC 9(04) COMP.
+000550 77  WS-QUOTE-KEYWORD            PIC X(12).
+000560 77  WS-QUOTE-SRC                PIC X(64).
+000570 77  WS-QUOTE-SRC-LEN            PIC 9(04) COMP.
+000580 77  WS-QUOTE-DST                PIC X(140).
+000590 77  WS-QUOTE-SUB                PIC 9(04) COMP.
+000600 77  WS-QUOTE-POS                PIC 9(04) COMP.
+000610 77  WS-QUOTE-CHAR               PIC X(01).
+000620 77  WS-PQ-STATUS                PIC S9(9) COMP-5.
+000630 77  WS-ENV-VALUE                PIC X(64).
+000640 LINKAGE SECTION.
+000650 01  LS-PGCONN                   USAGE POINTER.
+000660 01  LS-RETURN-CODE              PIC 9(04).
+000670 PROCEDURE DIVISION USING LS-PGCONN LS-RETURN-CODE.
+000680*----------------------------------------------------------------
+000690 0000-MAINLINE.
+000700     MOVE 0             TO LS-RETURN-CODE
+000710     MOVE SPACES        TO DBCN-CONNECT-PARMS
+000720     PERFORM 1000-READ-CONFIG-FILE THRU 1000-EXIT
+000730     PERFORM 1100-APPLY-ENVIRONMENT THRU 1100-EXIT
+000740     PERFORM 1200-BUILD-CONNINFO THRU 1200-EXIT
+000750     PERFORM 1300-CONNECT THRU 1300-EXIT
+000760     GOBACK.
+000770*----------------------------------------------------------------
+000780*    READ COBPGCFG, IF PRESENT, FOR HOST/PORT/DBNAME/USER/
+000790*    PASSWORD KEYWORD=VALUE LINES.  A MISSING FILE IS NOT AN
+000800*    ERROR -- IT JUST MEANS WE FALL THROUGH TO ENVIRONMENT
+000810*    VARIABLES.
+000820*----------------------------------------------------------------
+000830 1000-READ-CONFIG-FILE.
+000840     MOVE 'N' TO WS-EOF-SW
+000850     OPEN INPUT CFG-FILE
+000860     IF WS-CFG-FILE-STATUS NOT = "00"
+000870         GO TO 1000-EXIT
+000880     END-IF
+000890     PERFORM 1010-READ-CFG-RECORD THRU 1010-EXIT
+000900         UNTIL WS-EOF
+000910     CLOSE CFG-FILE.
+000920 1000-EXIT.
+000930     EXIT.
+000940 1010-READ-CFG-RECORD.
+000950     READ CFG-FILE
+000960         AT END
+000970             SET WS-EOF TO TRUE
+000980             GO TO 1010-EXIT
+000990     END-READ
+001000     IF CFG-RECORD = SPACES OR CFG-RECORD(1:1) = "*"
+001010         GO TO 1010-EXIT
+001020     END-IF
+001030     MOVE 0 TO WS-CFG-EQ-POS
+001040     INSPECT CFG-RECORD TALLYING WS-CFG-EQ-POS
+001050         FOR CHARACTERS BEFORE INITIAL "="
+001060     IF WS-CFG-EQ-POS = 0 OR WS-CFG-EQ-POS >= LENGTH OF CFG-RECORD
+001070         GO TO 1010-EXIT
+001080     END-IF
+001090     MOVE SPACES TO WS-CFG-KEY WS-CFG-VALUE
+001100     MOVE CFG-RECORD(1:WS-CFG-EQ-POS) TO WS-CFG-KEY
+001110     MOVE CFG-RECORD(WS-CFG-EQ-POS + 2:) TO WS-CFG-VALUE
+001120     EVALUATE WS-CFG-KEY
+001130         WHEN "HOST"
+001140             MOVE WS-CFG-VALUE TO DBCN-HOST
+001150         WHEN "PORT"
+001160             MOVE WS-CFG-VALUE TO DBCN-PORT
+001170         WHEN "DBNAME"
+001180             MOVE WS-CFG-VALUE TO DBCN-DBNAME
+001190         WHEN "USER"
+001200             MOVE WS-CFG-VALUE TO DBCN-USER
+001210         WHEN "PASSWORD"
+001220             MOVE WS-CFG-VALUE TO DBCN-PASSWORD
+001230         WHEN OTHER
+001240             CONTINUE
+001250     END-EVALUATE.
+001260 1010-EXIT.
+001270     EXIT.
+001280*----------------------------------------------------------------
+001290*    ENVIRONMENT VARIABLES OUTRANK THE CONFIG FILE (AND THE
+001300*    CONFIG FILE OUTRANKS THE BUILT-IN DEFAULT), SO A VALUE SET
+001310*    HERE OVERWRITES WHATEVER 1000-READ-CONFIG-FILE PUT IN
+001320*    PLACE -- THIS IS WHAT LETS A ROTATED PGPASSWORD OVERRIDE A
+001330*    STALE COBPGCFG WITHOUT EDITING THE FILE.  AN ENVIRONMENT
+001340*    VARIABLE THAT IS NOT SET AT ALL ACCEPTS AS SPACES AND IS
+001350*    IGNORED, LEAVING THE CONFIG-FILE (OR DEFAULT) VALUE ALONE.
+001360*----------------------------------------------------------------
+001370 1100-APPLY-ENVIRONMENT.
+001380     MOVE SPACES TO WS-ENV-VALUE
+001390     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "PGHOST"
+001400     IF WS-ENV-VALUE NOT = SPACES
+001410         MOVE WS-ENV-VALUE TO DBCN-HOST
+001420     END-IF
+001430     MOVE SPACES TO WS-ENV-VALUE
+001440     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "PGPORT"
+001450     IF WS-ENV-VALUE NOT = SPACES
+001460         MOVE WS-ENV-VALUE TO DBCN-PORT
+001470     END-IF
+001480     MOVE SPACES TO WS-ENV-VALUE
+001490     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "PGDATABASE"
+001500     IF WS-ENV-VALUE NOT = SPACES
+001510         MOVE WS-ENV-VALUE TO DBCN-DBNAME
+001520     END-IF
+001530     MOVE SPACES TO WS-ENV-VALUE
+001540     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "PGUSER"
+001550     IF WS-ENV-VALUE NOT = SPACES
+001560         MOVE WS-ENV-VALUE TO DBCN-USER
+001570     END-IF
+001580     MOVE SPACES TO WS-ENV-VALUE
+001590     ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "PGPASSWORD"
+001600     IF WS-ENV-VALUE NOT = SPACES
+001610         MOVE WS-ENV-VALUE TO DBCN-PASSWORD
+001620     END-IF
+001630     IF DBCN-PORT = SPACES
+001640         MOVE "5432" TO DBCN-PORT
+001650     END-IF.
+001660 1100-EXIT.
+001670     EXIT.
+001680*----------------------------------------------------------------
+001690*    ASSEMBLE THE CONNINFO STRING LIBPQ EXPECTS.  EACH VALUE IS
+001700*    SINGLE-QUOTED AND BACKSLASH-ESCAPED PER LIBPQ CONNINFO
+001710*    SYNTAX SO A PASSWORD (OR ANY OTHER VALUE) CONTAINING A
+001720*    SPACE, QUOTE OR BACKSLASH IS PASSED THROUGH INTACT INSTEAD
+001730*    OF BEING SILENTLY CUT OFF AT THE FIRST SPACE.  A STILL-BLANK
+001740*    KEYWORD IS LEFT OUT SO LIBPQ CAN APPLY ITS OWN DEFAULT (E.G.
+001750*    A .PGPASS FILE) FOR WHATEVER WE DID NOT SUPPLY.
+001760*----------------------------------------------------------------
+001770 1200-BUILD-CONNINFO.
+001780     MOVE SPACES TO DBCN-CONNINFO
+001790     MOVE 1 TO WS-CONN-PTR
+001800     MOVE "host"          TO WS-QUOTE-KEYWORD
+001810     MOVE DBCN-HOST    TO WS-QUOTE-SRC
+001820     PERFORM 1210-APPEND-QUOTED-FIELD THRU 1210-EXIT
+001830     MOVE "port"          TO WS-QUOTE-KEYWORD
+001840     MOVE SPACES       TO WS-QUOTE-SRC
+001850     MOVE DBCN-PORT    TO WS-QUOTE-SRC(1:5)
+001860     PERFORM 1210-APPEND-QUOTED-FIELD THRU 1210-EXIT
+001870     MOVE "dbname"        TO WS-QUOTE-KEYWORD
+001880     MOVE DBCN-DBNAME  TO WS-QUOTE-SRC
+001890     PERFORM 1210-APPEND-QUOTED-FIELD THRU 1210-EXIT
+001900     MOVE "user"          TO WS-QUOTE-KEYWORD
+001910     MOVE DBCN-USER    TO WS-QUOTE-SRC
+001920     PERFORM 1210-APPEND-QUOTED-FIELD THRU 1210-EXIT
+001930     MOVE "password"    TO WS-QUOTE-KEYWORD
+001940     MOVE DBCN-PASSWORD TO WS-QUOTE-SRC
+001950     PERFORM 1210-APPEND-QUOTED-FIELD THRU 1210-EXIT
+001960     STRING x"00" DELIMITED BY SIZE
+001970         INTO DBCN-CONNINFO
+001980         WITH POINTER WS-CONN-PTR
+001990     END-STRING.
+002000 1200-EXIT.
+002010     EXIT.
+002020*----------------------------------------------------------------
+002030*    APPEND ONE "KEYWORD='ESCAPED VALUE' " TERM TO DBCN-CONNINFO.
+002040*    A VALUE THAT IS ALL SPACES IS LEFT OUT ENTIRELY.  EACH
+002050*    EMBEDDED SINGLE QUOTE OR BACKSLASH IN THE VALUE IS DOUBLED
+002060*    WITH A LEADING BACKSLASH, PER THE LIBPQ CONNINFO RULES.
+002070*----------------------------------------------------------------
+002080 1210-APPEND-QUOTED-FIELD.
+002090     MOVE LENGTH OF WS-QUOTE-SRC TO WS-QUOTE-SUB
+002100     PERFORM UNTIL WS-QUOTE-SUB = 0
+002110             OR WS-QUOTE-SRC(WS-QUOTE-SUB:1) NOT = SPACE
+002120         SUBTRACT 1 FROM WS-QUOTE-SUB
+002130     END-PERFORM
+002140     IF WS-QUOTE-SUB = 0
+002150         GO TO 1210-EXIT
+002160     END-IF
+002170     MOVE WS-QUOTE-SUB TO WS-QUOTE-SRC-LEN
+002180     MOVE SPACES TO WS-QUOTE-DST
+002190     MOVE 1 TO WS-QUOTE-POS
+002200     PERFORM VARYING WS-QUOTE-SUB FROM 1 BY 1
+002210             UNTIL WS-QUOTE-SUB > WS-QUOTE-SRC-LEN
+002220         MOVE WS-QUOTE-SRC(WS-QUOTE-SUB:1) TO WS-QUOTE-CHAR
+002230         IF WS-QUOTE-CHAR = "'" OR WS-QUOTE-CHAR = "\"
+002240             MOVE "\" TO WS-QUOTE-DST(WS-QUOTE-POS:1)
+002250             ADD 1 TO WS-QUOTE-POS
+002260         END-IF
+002270         MOVE WS-QUOTE-CHAR TO WS-QUOTE-DST(WS-QUOTE-POS:1)
+002280         ADD 1 TO WS-QUOTE-POS
+002290     END-PERFORM
+002300     STRING
+002310         WS-QUOTE-KEYWORD DELIMITED BY SPACE
+002320         "='"             DELIMITED BY SIZE
+002330         WS-QUOTE-DST(1:WS-QUOTE-POS - 1) DELIMITED BY SIZE
+002340         "' "             DELIMITED BY SIZE
+002350         INTO DBCN-CONNINFO
+002360         WITH POINTER WS-CONN-PTR
+002370     END-STRING.
+002380 1210-EXIT.
+002390     EXIT.
+002400*----------------------------------------------------------------
+002410 1300-CONNECT.
+002420     CALL "PQconnectdb" USING
+002430         BY REFERENCE DBCN-CONNINFO
+002440         RETURNING LS-PGCONN
+002450         ON EXCEPTION
+002460             DISPLAY "DBCONNEC: FEHLER. LPQ FEHLT?" UPON SYSERR
+002470             MOVE 8 TO LS-RETURN-CODE
+002480             GO TO 1300-EXIT
+002490     END-CALL
+002500     IF LS-PGCONN EQUAL NULL
+002510         DISPLAY "DBCONNEC: FEHLER. DB NICHT ERREICHBAR"
+002520             UPON SYSERR
+002530         MOVE 8 TO LS-RETURN-CODE
+002540         GO TO 1300-EXIT
+002550     END-IF
+002560     CALL "PQstatus" USING BY VALUE LS-PGCONN
+002570         RETURNING WS-PQ-STATUS
+002580     END-CALL
+002590     IF WS-PQ-STATUS NOT = PG-CONNECTION-OK
+002600         DISPLAY "DBCONNEC: FEHLER. DB NICHT ERREICHBAR"
+002610             UPON SYSERR
+002620         CALL "PQfinish" USING BY VALUE LS-PGCONN END-CALL
+002630         SET LS-PGCONN TO NULL
+002640         MOVE 8 TO LS-RETURN-CODE
+002650     END-IF.
+002660 1300-EXIT.
+002670     EXIT.
